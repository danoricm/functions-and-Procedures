@@ -0,0 +1,32 @@
+000010*-----------------------------------------------------------*
+000020* MFCALL - SHARED CALL INTERFACE FOR MYFUNCTION.  COPY THIS
+000030* MEMBER WHEREVER PARAM/RESULT ARE DECLARED SO MYFUNCTION AND
+000040* EVERY ONE OF ITS CALLERS AGREE ON THE SAME FIELD LAYOUT.
+000050*-----------------------------------------------------------*
+000060*  DATE        INIT  DESCRIPTION
+000070*  2026-08-09  DM    PULLED OUT OF FunctionExample AND
+000080*                    MYFUNCTION SO THE RECORD LAYOUT ONLY
+000090*                    HAS TO BE MAINTAINED IN ONE PLACE.
+000100*  2026-08-09  DM    ADDED MF-RUN-ID SO A CALLER'S RUN-ID CAN
+000110*                    TRAVEL DOWN TO MYFUNCTION'S AUDIT LOG
+000120*                    WITHOUT EVERY PROGRAM REINVENTING ITS
+000130*                    OWN WAY OF PASSING IT.
+000140*  2026-08-09  DM    MF-PARAM/MF-RESULT WIDENED TO SIGNED
+000150*                    9-DIGIT FIELDS (WAS UNSIGNED PIC 9(04))
+000160*                    TO CARRY NEGATIVE AND ABOVE-9999 VALUES.
+000170*                    SIGN IS A SEPARATE LEADING CHARACTER SO
+000180*                    THE VALUE IS STILL PLAIN TEXT IN ANY
+000190*                    REPORT OR FILE IT IS MOVED INTO.
+000195*  2026-08-09  DM    ADDED MF-STATUS-CODE SO MYFUNCTION CAN
+000196*                    TELL A CALLER WHETHER MF-RESULT IS A
+000197*                    NORMAL RESULT OR THE CALCULATION RAN OUT
+000198*                    OF RANGE FOR MF-RESULT'S PICTURE.
+000200*-----------------------------------------------------------*
+000210 01  MF-PARAM                PIC S9(09)
+000220                             SIGN LEADING SEPARATE CHARACTER.
+000230 01  MF-RESULT               PIC S9(09)
+000240                             SIGN LEADING SEPARATE CHARACTER.
+000250 01  MF-RUN-ID               PIC X(08).
+000260 01  MF-STATUS-CODE          PIC X(02).
+000270     88  MF-STATUS-OK                    VALUE "00".
+000280     88  MF-STATUS-OUT-OF-RANGE          VALUE "04".
