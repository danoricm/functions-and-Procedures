@@ -0,0 +1,107 @@
+000010*-----------------------------------------------------------*
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.    FunctionLookup.
+000040 AUTHOR.        D. MERCER.
+000050 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000060 DATE-WRITTEN.  2026-08-09.
+000070 DATE-COMPILED.
+000080*-----------------------------------------------------------*
+000090* MODIFICATION HISTORY
+000100*-----------------------------------------------------------*
+000110*  DATE        INIT  DESCRIPTION
+000120*  2026-08-09  DM    ORIGINAL VERSION.  NIGHTLY DRIVER THAT
+000130*                    CALLS MYFUNCTION FOR EVERY PARAM FROM
+000140*                    0000 THROUGH 9999 AND WRITES THE FULL
+000150*                    INPUT-TO-RESULT MAPPING TO LKUPTBL SO
+000160*                    DOWNSTREAM USERS CAN LOOK UP A RESULT
+000170*                    WITHOUT RUNNING FunctionExample.
+000175*  2026-08-09  DM    LT-PARAM/LT-RESULT WIDENED TO SIGNED
+000176*                    9-DIGIT TO MATCH MF-PARAM/MF-RESULT.
+000177*                    THE TABLE ITSELF STILL ONLY COVERS
+000178*                    PARAM 0000-9999 AS ORIGINALLY SPECIFIED.
+000181*  2026-08-09  DM    LKUPTBL NOW CARRIES MYFUNCTION'S STATUS
+000182*                    CODE (LT-STATUS) SO A DOWNSTREAM READER
+000183*                    CAN TELL AN OUT-OF-RANGE ENTRY FROM A
+000184*                    NORMAL ONE WITHOUT RE-RUNNING THE CALC.
+000185*-----------------------------------------------------------*
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER.   IBM-370.
+000220 OBJECT-COMPUTER.   IBM-370.
+000230
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT LOOKUP-TBL-FILE
+000270         ASSIGN TO "LKUPTBL"
+000280         ORGANIZATION IS LINE SEQUENTIAL.
+000290
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  LOOKUP-TBL-FILE.
+000330 01  LOOKUP-TBL-RECORD.
+000340     05  LT-PARAM            PIC S9(09)
+000342                             SIGN LEADING SEPARATE CHARACTER.
+000350     05  LT-SEP1             PIC X(02).
+000360     05  LT-RESULT           PIC S9(09)
+000362                             SIGN LEADING SEPARATE CHARACTER.
+000364     05  LT-SEP2             PIC X(02).
+000366     05  LT-STATUS           PIC X(02).
+000370
+000380 WORKING-STORAGE SECTION.
+000390 77  WS-PARAM-CTR            PIC 9(05)   COMP.
+000400
+000410 COPY MFCALL.
+000420
+000430 PROCEDURE DIVISION.
+000440*-----------------------------------------------------------*
+000450* 0000-MAINLINE - DRIVE THE FULL-RANGE LOOKUP TABLE BUILD.
+000460*-----------------------------------------------------------*
+000470 0000-MAINLINE.
+000480     PERFORM 1000-INITIALIZE
+000490         THRU 1000-EXIT.
+000500
+000510     PERFORM 2000-PROCESS-ONE-PARAM
+000520         THRU 2000-EXIT
+000530         VARYING WS-PARAM-CTR FROM 0 BY 1
+000540         UNTIL WS-PARAM-CTR > 9999.
+000550
+000560     PERFORM 8000-TERMINATE
+000570         THRU 8000-EXIT.
+000580
+000590     STOP RUN.
+000600
+000610*-----------------------------------------------------------*
+000620* 1000-INITIALIZE - OPEN THE TABLE FILE AND SET THE RUN-ID
+000630* MYFUNCTION WILL TRACE EACH CALL UNDER.
+000640*-----------------------------------------------------------*
+000650 1000-INITIALIZE.
+000660     OPEN OUTPUT LOOKUP-TBL-FILE.
+000670     MOVE SPACES   TO LT-SEP1.
+000675     MOVE SPACES   TO LT-SEP2.
+000680     MOVE "FNLOOKUP" TO MF-RUN-ID.
+000690 1000-EXIT.
+000700     EXIT.
+000710
+000720*-----------------------------------------------------------*
+000730* 2000-PROCESS-ONE-PARAM - CALL MYFUNCTION FOR THE CURRENT
+000740* PARAM VALUE AND WRITE THE MAPPING TO LKUPTBL.
+000750*-----------------------------------------------------------*
+000760 2000-PROCESS-ONE-PARAM.
+000770     MOVE WS-PARAM-CTR TO MF-PARAM.
+000780     CALL 'MYFUNCTION' USING MF-PARAM MF-RESULT MF-RUN-ID
+000785         MF-STATUS-CODE.
+000790
+000800     MOVE MF-PARAM      TO LT-PARAM.
+000810     MOVE MF-RESULT     TO LT-RESULT.
+000815     MOVE MF-STATUS-CODE TO LT-STATUS.
+000820     WRITE LOOKUP-TBL-RECORD.
+000830 2000-EXIT.
+000840     EXIT.
+000850
+000860*-----------------------------------------------------------*
+000870* 8000-TERMINATE - CLOSE THE TABLE FILE.
+000880*-----------------------------------------------------------*
+000890 8000-TERMINATE.
+000900     CLOSE LOOKUP-TBL-FILE.
+000910 8000-EXIT.
+000920     EXIT.
