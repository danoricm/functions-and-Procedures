@@ -0,0 +1,221 @@
+000010*-----------------------------------------------------------*
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.    MYFUNCTION.
+000040 AUTHOR.        D. MERCER.
+000050 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000060 DATE-WRITTEN.  2026-08-09.
+000070 DATE-COMPILED.
+000080*-----------------------------------------------------------*
+000090* MODIFICATION HISTORY
+000100*-----------------------------------------------------------*
+000110*  DATE        INIT  DESCRIPTION
+000120*  2026-08-09  DM    SPLIT OUT OF FunctionExample SO IT CAN
+000130*                    BE CALLED AS A SUBPROGRAM FROM ANY OF
+000140*                    THE OTHER PROGRAMS IN THE SUITE, NOT
+000150*                    JUST THE ONE PROGRAM THAT USED TO HOLD
+000160*                    IT AS A SECOND ENTRY POINT.
+000170*  2026-08-09  DM    THE ADD/THRESHOLD AMOUNTS AND THE LOOP
+000180*                    UPPER BOUND ARE NOW READ FROM MYFNRATE
+000190*                    ON THE FIRST CALL OF THE RUN INSTEAD OF
+000200*                    BEING HARD-CODED, SO THEY CAN BE TUNED
+000210*                    WITHOUT A RECOMPILE.  A MISSING MYFNRATE
+000220*                    FALLS BACK TO THE ORIGINAL VALUES.
+000230*  2026-08-09  DM    PARAM AND RESULT ARE NOW THE SHARED
+000240*                    MFCALL COPYBOOK RATHER THAN LOCALLY
+000250*                    DECLARED FIELDS, SO EVERY CALLER AGREES
+000260*                    WITH MYFUNCTION ON THE SAME LAYOUT.
+000270*  2026-08-09  DM    EVERY CALL NOW APPENDS A LINE TO MFAUDIT
+000280*                    WITH THE CALLER'S RUN-ID, A DATE/TIME
+000290*                    STAMP, THE INPUT PARAM, X AFTER EACH
+000300*                    STEP OF THE CALCULATION, AND THE FINAL
+000310*                    RESULT, SO AN AUDITOR CAN RECONSTRUCT
+000320*                    HOW ANY ONE RESULT WAS DERIVED.
+000321*  2026-08-09  DM    X AND THE WORKING X-SNAPSHOT FIELDS ARE
+000322*                    NOW SIGNED 9-DIGIT, SIGN LEADING SEPARATE
+000323*                    (WAS UNSIGNED PIC 9(04)) TO MATCH THE
+000324*                    WIDENED MF-PARAM/MF-RESULT IN MFCALL AND
+000325*                    TO KEEP THE X0/X1/X2 VALUES 0200-WRITE-
+000326*                    AUDIT-LOG STRINGS INTO MFAUDIT READABLE -
+000327*                    AN OVERPUNCHED SIGN WOULD GARBLE THE LAST
+000328*                    DIGIT WHEN MOVED INTO PLAIN TEXT.
+000329*                    AUDIT-LOG-RECORD WIDENED TO SUIT.
+000331*  2026-08-09  DM    EACH ARITHMETIC STEP NOW CARRIES AN ON
+000332*                    SIZE ERROR CLAUSE THAT SETS THE NEW
+000333*                    MF-STATUS-CODE (FROM MFCALL) TO OUT-OF-
+000334*                    RANGE INSTEAD OF LETTING THE STEP
+000335*                    SILENTLY TRUNCATE, SO A CALLER CAN TELL A
+000336*                    GOOD RESULT FROM A BAD ONE WITHOUT HAVING
+000337*                    TO RE-DERIVE THE ARITHMETIC ITSELF.
+000338*-----------------------------------------------------------*
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.   IBM-370.
+000370 OBJECT-COMPUTER.   IBM-370.
+000380
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT RATE-CTL-FILE
+000420         ASSIGN TO "MYFNRATE"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-RATECTL-STATUS.
+000450
+000460     SELECT AUDIT-LOG-FILE
+000470         ASSIGN TO "MFAUDIT"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-AUDIT-STATUS.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  RATE-CTL-FILE.
+000540 01  RATE-CTL-RECORD.
+000550     05  RC2-ADD-AMOUNT       PIC 9(04).
+000560     05  RC2-SEP1             PIC X(01).
+000570     05  RC2-HIGH-THRESHOLD   PIC 9(04).
+000580     05  RC2-SEP2             PIC X(01).
+000590     05  RC2-SUBTRACT-AMOUNT  PIC 9(04).
+000600     05  RC2-SEP3             PIC X(01).
+000610     05  RC2-LOW-ADD-AMOUNT   PIC 9(04).
+000620     05  RC2-SEP4             PIC X(01).
+000630     05  RC2-LOOP-UPPER-BOUND PIC 9(02).
+000640
+000650 FD  AUDIT-LOG-FILE.
+000660 01  AUDIT-LOG-RECORD         PIC X(130).
+000670
+000680 WORKING-STORAGE SECTION.
+000690 77  WS-RATECTL-STATUS        PIC X(02)   VALUE "00".
+000700 77  WS-AUDIT-STATUS          PIC X(02)   VALUE "00".
+000710
+000720 77  WS-RATES-LOADED-SWITCH   PIC X(01)   VALUE "N".
+000730     88  RATES-ARE-LOADED                 VALUE "Y".
+000740
+000750 77  MF-ADD-AMOUNT            PIC 9(04)   VALUE 10.
+000760 77  MF-HIGH-THRESHOLD        PIC 9(04)   VALUE 15.
+000770 77  MF-SUBTRACT-AMOUNT       PIC 9(04)   VALUE 5.
+000780 77  MF-LOW-ADD-AMOUNT        PIC 9(04)   VALUE 5.
+000790 77  MF-LOOP-UPPER-BOUND      PIC 9(02)   COMP VALUE 2.
+000800
+000810 01  X                       PIC S9(09).
+000820 01  I                       PIC 9(02)   COMP.
+000830
+000840 77  WS-X-INITIAL            PIC S9(09)
+000842                             SIGN LEADING SEPARATE CHARACTER.
+000850 77  WS-X-AFTER-ADD          PIC S9(09)
+000852                             SIGN LEADING SEPARATE CHARACTER.
+000860 77  WS-X-AFTER-THRESHOLD    PIC S9(09)
+000862                             SIGN LEADING SEPARATE CHARACTER.
+000870 77  WS-AUDIT-DATE           PIC 9(08).
+000880 77  WS-AUDIT-TIME           PIC 9(08).
+000890
+000900 LINKAGE SECTION.
+000910     COPY MFCALL.
+000920
+000930 PROCEDURE DIVISION USING MF-PARAM MF-RESULT MF-RUN-ID
+000931     MF-STATUS-CODE.
+000940*-----------------------------------------------------------*
+000950* 0000-MAINLINE - ADD MF-ADD-AMOUNT, THEN ADD OR SUBTRACT
+000960* MF-SUBTRACT-AMOUNT/MF-LOW-ADD-AMOUNT DEPENDING ON THE
+000970* COMPARE AGAINST MF-HIGH-THRESHOLD, THEN ADD I FOR I = 0
+000980* THRU MF-LOOP-UPPER-BOUND.  RATES ARE LOADED FROM MYFNRATE
+000990* ON THE FIRST CALL OF THE RUN, AND EVERY CALL IS TRACED TO
+001000* MFAUDIT.  EACH ARITHMETIC STEP IS WATCHED WITH ON SIZE ERROR
+001005* SO A CALCULATION THAT WOULD OVERFLOW MF-RESULT'S PICTURE
+001006* COMES BACK WITH MF-STATUS-OUT-OF-RANGE SET INSTEAD OF A
+001007* SILENTLY TRUNCATED RESULT.
+001010*-----------------------------------------------------------*
+001020 0000-MAINLINE.
+001030     IF NOT RATES-ARE-LOADED
+001040         PERFORM 0100-LOAD-RATES
+001050             THRU 0100-EXIT
+001060     END-IF.
+001065     SET MF-STATUS-OK TO TRUE.
+001070
+001080     MOVE MF-PARAM TO X.
+001090     MOVE X TO WS-X-INITIAL.
+001100
+001110     ADD MF-ADD-AMOUNT TO X
+001111         ON SIZE ERROR
+001112             SET MF-STATUS-OUT-OF-RANGE TO TRUE
+001113     END-ADD.
+001120     MOVE X TO WS-X-AFTER-ADD.
+001130
+001140     IF X > MF-HIGH-THRESHOLD
+001150         SUBTRACT MF-SUBTRACT-AMOUNT FROM X
+001151             ON SIZE ERROR
+001152                 SET MF-STATUS-OUT-OF-RANGE TO TRUE
+001153         END-SUBTRACT
+001160     ELSE
+001170         ADD MF-LOW-ADD-AMOUNT TO X
+001171             ON SIZE ERROR
+001172                 SET MF-STATUS-OUT-OF-RANGE TO TRUE
+001173         END-ADD
+001180     END-IF.
+001190     MOVE X TO WS-X-AFTER-THRESHOLD.
+001200
+001210     PERFORM VARYING I FROM 0 BY 1 UNTIL I > MF-LOOP-UPPER-BOUND
+001220         ADD I TO X
+001221             ON SIZE ERROR
+001222                 SET MF-STATUS-OUT-OF-RANGE TO TRUE
+001223         END-ADD
+001230     END-PERFORM.
+001240
+001250     MOVE X TO MF-RESULT.
+001260
+001270     PERFORM 0200-WRITE-AUDIT-LOG
+001280         THRU 0200-EXIT.
+001290
+001300     GOBACK.
+001310
+001320*-----------------------------------------------------------*
+001330* 0100-LOAD-RATES - READ THE ONE-RECORD RATE CARD FROM
+001340* MYFNRATE.  A MISSING FILE LEAVES THE ORIGINAL HARD-CODED
+001350* VALUES IN PLACE.
+001360*-----------------------------------------------------------*
+001370 0100-LOAD-RATES.
+001380     OPEN INPUT RATE-CTL-FILE.
+001390     IF WS-RATECTL-STATUS = "00"
+001400         READ RATE-CTL-FILE
+001410             AT END
+001420                 CONTINUE
+001430             NOT AT END
+001440                 MOVE RC2-ADD-AMOUNT       TO MF-ADD-AMOUNT
+001450                 MOVE RC2-HIGH-THRESHOLD   TO MF-HIGH-THRESHOLD
+001460                 MOVE RC2-SUBTRACT-AMOUNT  TO MF-SUBTRACT-AMOUNT
+001470                 MOVE RC2-LOW-ADD-AMOUNT   TO MF-LOW-ADD-AMOUNT
+001480                 MOVE RC2-LOOP-UPPER-BOUND TO MF-LOOP-UPPER-BOUND
+001490         END-READ
+001500         CLOSE RATE-CTL-FILE
+001510     END-IF.
+001520     SET RATES-ARE-LOADED TO TRUE.
+001530 0100-EXIT.
+001540     EXIT.
+001550
+001560*-----------------------------------------------------------*
+001570* 0200-WRITE-AUDIT-LOG - APPEND ONE TRACE LINE TO MFAUDIT FOR
+001580* THIS CALL.  MFAUDIT IS OPENED EXTEND SO EACH CALL ADDS TO
+001590* WHAT IS ALREADY THERE; IF IT DOES NOT EXIST YET THIS IS THE
+001600* FIRST CALL OF THE RUN AND IT IS CREATED.
+001610*-----------------------------------------------------------*
+001620 0200-WRITE-AUDIT-LOG.
+001630     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+001640     ACCEPT WS-AUDIT-TIME FROM TIME.
+001650
+001660     OPEN EXTEND AUDIT-LOG-FILE.
+001670     IF WS-AUDIT-STATUS NOT = "00"
+001680         OPEN OUTPUT AUDIT-LOG-FILE
+001690     END-IF.
+001700
+001710     MOVE SPACES TO AUDIT-LOG-RECORD.
+001720     STRING "RUNID:"    MF-RUN-ID            " "
+001730            "DATE:"     WS-AUDIT-DATE         " "
+001740            "TIME:"     WS-AUDIT-TIME         " "
+001750            "PARAM:"    MF-PARAM              " "
+001760            "X0:"       WS-X-INITIAL          " "
+001770            "X1:"       WS-X-AFTER-ADD        " "
+001780            "X2:"       WS-X-AFTER-THRESHOLD  " "
+001790            "RESULT:"   MF-RESULT             " "
+001795            "STATUS:"   MF-STATUS-CODE
+001800         DELIMITED BY SIZE INTO AUDIT-LOG-RECORD.
+001810     WRITE AUDIT-LOG-RECORD.
+001820     CLOSE AUDIT-LOG-FILE.
+001830 0200-EXIT.
+001840     EXIT.
