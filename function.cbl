@@ -1,38 +1,546 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FunctionExample.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PARAM        PIC 9(4).
-       01 RESULT       PIC 9(4).
-       01 X            PIC 9(4).
-       01 INPUT        PIC X(4).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY "Enter an integer: ".
-           ACCEPT INPUT.
-           MOVE FUNCTION NUMVAL(INPUT) TO PARAM.
-
-           IF PARAM = 0 AND INPUT NOT EQUAL "0"
-               DISPLAY "Invalid input"
-               STOP RUN
-           END-IF.
-
-           CALL 'MYFUNCTION' USING PARAM GIVING RESULT.
-           DISPLAY RESULT.
-           STOP RUN.
-
-       ENTRY 'MYFUNCTION' USING PARAM RETURNING RESULT.
-           MOVE PARAM TO X.
-           ADD 10 TO X.
-           IF X > 15 THEN
-               SUBTRACT 5 FROM X
-           ELSE
-               ADD 5 TO X
-           END-IF.
-           PERFORM VARYING I FROM 0 BY 1 UNTIL I > 2
-               ADD I TO X
-           END-PERFORM.
-           MOVE X TO RESULT.
-           EXIT PROGRAM.
+000010*-----------------------------------------------------------*
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.    FunctionExample.
+000040 AUTHOR.        D. MERCER.
+000050 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000060 DATE-WRITTEN.  2019-03-11.
+000070 DATE-COMPILED.
+000080*-----------------------------------------------------------*
+000090* MODIFICATION HISTORY
+000100*-----------------------------------------------------------*
+000110*  DATE        INIT  DESCRIPTION
+000120*  2019-03-11  DM    ORIGINAL INTERACTIVE VERSION.
+000130*  2026-08-09  DM    CONVERTED MAIN-LOGIC TO A FILE-DRIVEN
+000140*                    BATCH RUN - PARM-IN IS READ ONE RECORD
+000150*                    AT A TIME AND RESULT-OUT IS WRITTEN FOR
+000160*                    EACH RECORD, LOOPING TO END OF FILE SO
+000170*                    THE WHOLE DAY'S VALUES CAN BE HANDED TO
+000180*                    THE SCHEDULER IN ONE SUBMIT.  THE OLD
+000190*                    TERMINAL ACCEPT IS GONE.  THE CALCULATION
+000200*                    ITSELF MOVED OUT TO ITS OWN MYFUNCTION
+000210*                    SUBPROGRAM SO IT CAN BE CALLED FROM HERE
+000220*                    OR FROM ANY OTHER PROGRAM IN THE SUITE.
+000230*  2026-08-09  DM    A RECORD THAT FAILS THE PARM EDIT NO
+000240*                    LONGER ABENDS THE RUN.  IT IS WRITTEN TO
+000250*                    REJECT-OUT WITH A REASON CODE AND THE RUN
+000260*                    CONTINUES WITH THE NEXT PARM-IN RECORD.
+000270*  2026-08-09  DM    ADDED A CONTROL-TOTALS REPORT (SUMRPT)
+000280*                    WRITTEN AT THE END OF THE RUN - RECORDS
+000290*                    READ/REJECTED/PROCESSED AND THE MINIMUM,
+000300*                    MAXIMUM AND AVERAGE RESULT.
+000310*  2026-08-09  DM    ADDED CHECKPOINT/RESTART SUPPORT FOR LONG
+000320*                    RUNS.  RUNCTL CARRIES THE RUN-ID, THE
+000330*                    CHECKPOINT INTERVAL AND THE RESTART POINT;
+000340*                    CHKPNT HOLDS THE LAST RECORD NUMBER AND THE
+000350*                    RUNNING CONTROL TOTALS AS OF THE LAST
+000360*                    CHECKPOINT.  WHEN RUNCTL ASKS FOR A RESTART
+000370*                    THE JOB RELOADS CHKPNT, SKIPS THE PARM-IN
+000380*                    RECORDS ALREADY COMPLETED, AND EXTENDS
+000390*                    RESOUT/REJOUT RATHER THAN REBUILDING THEM,
+000400*                    THE SAME AS OUR OTHER OVERNIGHT RESTARTS.
+000401*  2026-08-09  DM    PARAM-WS/RESULT-WS REPLACED BY THE MFCALL
+000402*                    COPYBOOK SHARED WITH MYFUNCTION, SO THE
+000403*                    CALL INTERFACE IS MAINTAINED IN ONE PLACE.
+000404*  2026-08-09  DM    WS-RUN-ID IS NOW PASSED DOWN TO MYFUNCTION
+000405*                    VIA MF-RUN-ID SO MYFUNCTION'S AUDIT LOG
+000406*                    CAN BE TIED BACK TO THIS RUN.
+000407*  2026-08-09  DM    PARM-IN/RESULT-OUT/CHECKPOINT FIELDS THAT
+000408*                    CARRY PARAM OR RESULT ARE NOW SIGNED AND
+000409*                    WIDE ENOUGH TO MATCH MF-PARAM/MF-RESULT.
+000411*  2026-08-09  DM    2060-CALCULATE-RESULT NOW CHECKS THE NEW
+000412*                    MF-STATUS-CODE MYFUNCTION RETURNS - A
+000413*                    RECORD MYFUNCTION COULD NOT CALCULATE
+000414*                    WITHOUT OVERFLOWING MF-RESULT GOES TO
+000415*                    REJECT-OUT (REASON R002) INSTEAD OF
+000416*                    RESULT-OUT AND IS LEFT OUT OF THE CONTROL
+000417*                    TOTALS, THE SAME TREATMENT AS A BAD EDIT.
+000418*-----------------------------------------------------------*
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SOURCE-COMPUTER.   IBM-370.
+000450 OBJECT-COMPUTER.   IBM-370.
+000460
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT PARM-IN-FILE
+000500         ASSIGN TO "PARMIN"
+000510         ORGANIZATION IS LINE SEQUENTIAL.
+000520
+000530     SELECT RESULT-OUT-FILE
+000540         ASSIGN TO "RESOUT"
+000550         ORGANIZATION IS LINE SEQUENTIAL.
+000560
+000570     SELECT REJECT-OUT-FILE
+000580         ASSIGN TO "REJOUT"
+000590         ORGANIZATION IS LINE SEQUENTIAL.
+000600
+000610     SELECT SUMMARY-RPT-FILE
+000620         ASSIGN TO "SUMRPT"
+000630         ORGANIZATION IS LINE SEQUENTIAL.
+000640
+000650     SELECT RUN-CTL-FILE
+000660         ASSIGN TO "RUNCTL"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-RUNCTL-STATUS.
+000690
+000700     SELECT CHECKPOINT-FILE
+000710         ASSIGN TO "CHKPNT"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-CHKPNT-STATUS.
+000740
+000750 DATA DIVISION.
+000760 FILE SECTION.
+000770 FD  PARM-IN-FILE.
+000780 01  PARM-IN-RECORD.
+000790     05  PI-PARAM-TEXT       PIC X(10).
+000800
+000810 FD  RESULT-OUT-FILE.
+000820 01  RESULT-OUT-RECORD.
+000830     05  RO-PARAM            PIC S9(09)
+000835                             SIGN LEADING SEPARATE CHARACTER.
+000840     05  RO-SEP1             PIC X(02).
+000850     05  RO-RESULT           PIC S9(09)
+000855                             SIGN LEADING SEPARATE CHARACTER.
+000860
+000870 FD  REJECT-OUT-FILE.
+000880 01  REJECT-OUT-RECORD.
+000890     05  RJ-INPUT-TEXT       PIC X(10).
+000900     05  RJ-SEP1             PIC X(02).
+000910     05  RJ-REASON-CODE      PIC X(04).
+000920     05  RJ-SEP2             PIC X(02).
+000930     05  RJ-REASON-TEXT      PIC X(30).
+000940
+000950 FD  SUMMARY-RPT-FILE.
+000960 01  SUMMARY-RPT-RECORD      PIC X(60).
+000970
+000980 FD  RUN-CTL-FILE.
+000990 01  RUN-CTL-RECORD.
+001000     05  RC-RUN-ID           PIC X(08).
+001010     05  RC-SEP1             PIC X(01).
+001020     05  RC-CHECKPOINT-INT   PIC 9(06).
+001030     05  RC-SEP2             PIC X(01).
+001040     05  RC-RESTART-POINT    PIC 9(08).
+001050
+001060 FD  CHECKPOINT-FILE.
+001070 01  CHECKPOINT-RECORD.
+001080     05  CK-RUN-ID           PIC X(08).
+001090     05  CK-LAST-RECNO       PIC 9(08).
+001100     05  CK-RECS-READ        PIC 9(08).
+001110     05  CK-RECS-REJECTED    PIC 9(08).
+001120     05  CK-RECS-PROCESSED   PIC 9(08).
+001130     05  CK-RESULT-MIN       PIC S9(09)
+001132                             SIGN LEADING SEPARATE CHARACTER.
+001140     05  CK-RESULT-MAX       PIC S9(09)
+001142                             SIGN LEADING SEPARATE CHARACTER.
+001150     05  CK-RESULT-SUM       PIC S9(13)
+001152                             SIGN LEADING SEPARATE CHARACTER.
+001160     05  CK-FIRST-RESULT-SW  PIC X(01).
+001170
+001180 WORKING-STORAGE SECTION.
+001190 77  WS-EOF-SWITCH           PIC X(01)   VALUE "N".
+001200     88  END-OF-PARM-FILE                VALUE "Y".
+001210
+001220 77  WS-VALID-SWITCH         PIC X(01)   VALUE "Y".
+001230     88  PARM-IS-VALID                   VALUE "Y".
+001240     88  PARM-IS-INVALID                 VALUE "N".
+001250
+001260 77  WS-NUMVAL-CHECK         PIC 9(04)   COMP.
+001270 77  WS-RECS-READ            PIC 9(08)   COMP.
+001280 77  WS-RECS-REJECTED        PIC 9(08)   COMP.
+001290 77  WS-RECS-PROCESSED       PIC 9(08)   COMP.
+001300
+001310 77  WS-FIRST-RESULT-SWITCH  PIC X(01)   VALUE "Y".
+001320     88  FIRST-RESULT-OF-RUN              VALUE "Y".
+001330
+001340 77  WS-RESULT-MIN           PIC S9(09)  COMP.
+001350 77  WS-RESULT-MAX           PIC S9(09)  COMP.
+001360 77  WS-RESULT-SUM           PIC S9(13)  COMP.
+001370 77  WS-RESULT-AVG           PIC S9(09)V9(02).
+001380
+001390     COPY MFCALL.
+001410
+001420 01  WS-RPT-RECS-READ        PIC ZZZZZZZ9.
+001430 01  WS-RPT-RECS-REJECTED    PIC ZZZZZZZ9.
+001440 01  WS-RPT-RECS-PROCESSED   PIC ZZZZZZZ9.
+001450 01  WS-RPT-RESULT-MIN       PIC -ZZZZZZZZ9.
+001460 01  WS-RPT-RESULT-MAX       PIC -ZZZZZZZZ9.
+001470 01  WS-RPT-RESULT-AVG       PIC -ZZZZZZZZ9.99.
+001480
+001490 77  WS-RUNCTL-STATUS        PIC X(02)   VALUE "00".
+001500 77  WS-CHKPNT-STATUS        PIC X(02)   VALUE "00".
+001510
+001520 77  WS-RUN-ID               PIC X(08)   VALUE SPACES.
+001530 77  WS-CHECKPOINT-INTERVAL  PIC 9(06)   COMP VALUE 0.
+001540 77  WS-RESTART-POINT        PIC 9(08)   COMP VALUE 0.
+001550 77  WS-SKIP-COUNT           PIC 9(08)   COMP VALUE 0.
+001560 77  WS-MOD-CHECK            PIC 9(08)   COMP VALUE 0.
+001570
+001580 77  WS-RESTART-SWITCH       PIC X(01)   VALUE "N".
+001590     88  THIS-IS-A-RESTART                VALUE "Y".
+001600
+001610 PROCEDURE DIVISION.
+001620*-----------------------------------------------------------*
+001630* 0000-MAINLINE - DRIVE THE BATCH RUN FROM OPEN TO CLOSE.
+001640*-----------------------------------------------------------*
+001650 0000-MAINLINE.
+001660     PERFORM 1000-INITIALIZE
+001670         THRU 1000-EXIT.
+001680
+001690     PERFORM 2000-PROCESS-ONE-RECORD
+001700         THRU 2000-EXIT
+001710         UNTIL END-OF-PARM-FILE.
+001720
+001730     IF WS-CHECKPOINT-INTERVAL > 0
+001740         PERFORM 7000-WRITE-CHECKPOINT
+001750             THRU 7000-EXIT
+001760     END-IF.
+001770
+001780     PERFORM 9000-WRITE-SUMMARY
+001790         THRU 9000-EXIT.
+001800
+001810     PERFORM 8000-TERMINATE
+001820         THRU 8000-EXIT.
+001830
+001840     STOP RUN.
+001850
+001860*-----------------------------------------------------------*
+001870* 1000-INITIALIZE - READ THE RUN-CONTROL CARD, OPEN THE BATCH
+001880* FILES THE RIGHT WAY FOR A FRESH RUN OR A RESTART, AND PRIME
+001890* THE READ.
+001900*-----------------------------------------------------------*
+001910 1000-INITIALIZE.
+001920     PERFORM 1010-READ-RUN-CONTROL
+001930         THRU 1010-EXIT.
+001940
+001950     IF WS-RESTART-POINT > 0
+001960         SET THIS-IS-A-RESTART TO TRUE
+001970     END-IF.
+001980
+001990     OPEN INPUT  PARM-IN-FILE.
+002000     OPEN OUTPUT SUMMARY-RPT-FILE.
+002005     MOVE WS-RUN-ID TO MF-RUN-ID.
+002010
+002020     IF THIS-IS-A-RESTART
+002030         OPEN EXTEND RESULT-OUT-FILE
+002040         OPEN EXTEND REJECT-OUT-FILE
+002050         PERFORM 1020-RESTORE-CHECKPOINT
+002060             THRU 1020-EXIT
+002070         PERFORM 1030-SKIP-COMPLETED-RECORDS
+002080             THRU 1030-EXIT
+002090     ELSE
+002100         OPEN OUTPUT RESULT-OUT-FILE
+002110         OPEN OUTPUT REJECT-OUT-FILE
+002120     END-IF.
+002130
+002140     MOVE SPACES TO RO-SEP1.
+002150     MOVE SPACES TO RJ-SEP1.
+002160     MOVE SPACES TO RJ-SEP2.
+002170
+002180     PERFORM 2100-READ-PARM-IN
+002190         THRU 2100-EXIT.
+002200 1000-EXIT.
+002210     EXIT.
+002220
+002230*-----------------------------------------------------------*
+002240* 1010-READ-RUN-CONTROL - PICK UP THE RUN-ID, THE CHECKPOINT
+002250* INTERVAL AND THE RESTART POINT FROM RUNCTL.  A MISSING
+002260* RUNCTL MEANS A PLAIN RUN WITH NO CHECKPOINTING, THE SAME AS
+002270* IF AN INTERVAL OF ZERO HAD BEEN CARDED.
+002280*-----------------------------------------------------------*
+002290 1010-READ-RUN-CONTROL.
+002300     OPEN INPUT RUN-CTL-FILE.
+002310     IF WS-RUNCTL-STATUS = "00"
+002320         READ RUN-CTL-FILE
+002330             AT END
+002340                 CONTINUE
+002350             NOT AT END
+002360                 MOVE RC-RUN-ID         TO WS-RUN-ID
+002370                 MOVE RC-CHECKPOINT-INT TO WS-CHECKPOINT-INTERVAL
+002380                 MOVE RC-RESTART-POINT  TO WS-RESTART-POINT
+002390         END-READ
+002400         CLOSE RUN-CTL-FILE
+002410     END-IF.
+002420 1010-EXIT.
+002430     EXIT.
+002440
+002450*-----------------------------------------------------------*
+002460* 1020-RESTORE-CHECKPOINT - ON A RESTART, RELOAD THE CONTROL
+002470* TOTALS AS OF THE LAST CHECKPOINT SO THE SUMMARY REPORT AT
+002480* 9000-WRITE-SUMMARY COMES OUT RIGHT FOR THE WHOLE RUN.
+002490*-----------------------------------------------------------*
+002500 1020-RESTORE-CHECKPOINT.
+002510     OPEN INPUT CHECKPOINT-FILE.
+002520     IF WS-CHKPNT-STATUS = "00"
+002530         READ CHECKPOINT-FILE
+002540             AT END
+002550                 CONTINUE
+002560             NOT AT END
+002570                 MOVE CK-RECS-READ      TO WS-RECS-READ
+002580                 MOVE CK-RECS-REJECTED  TO WS-RECS-REJECTED
+002590                 MOVE CK-RECS-PROCESSED TO WS-RECS-PROCESSED
+002600                 MOVE CK-RESULT-MIN     TO WS-RESULT-MIN
+002610                 MOVE CK-RESULT-MAX     TO WS-RESULT-MAX
+002620                 MOVE CK-RESULT-SUM     TO WS-RESULT-SUM
+002630                 MOVE CK-FIRST-RESULT-SW
+002640                                        TO WS-FIRST-RESULT-SWITCH
+002650         END-READ
+002660         CLOSE CHECKPOINT-FILE
+002670     END-IF.
+002680 1020-EXIT.
+002690     EXIT.
+002700
+002710*-----------------------------------------------------------*
+002720* 1030-SKIP-COMPLETED-RECORDS - ON A RESTART, READ AND DISCARD
+002730* THE PARM-IN RECORDS ALREADY COMPLETED BEFORE THE LAST
+002740* CHECKPOINT SO THE MAIN LOOP PICKS UP WHERE THE PRIOR RUN
+002750* LEFT OFF.
+002760*-----------------------------------------------------------*
+002770 1030-SKIP-COMPLETED-RECORDS.
+002780     MOVE 0 TO WS-SKIP-COUNT.
+002790     PERFORM 1035-SKIP-ONE-RECORD
+002800         THRU 1035-EXIT
+002810         UNTIL WS-SKIP-COUNT >= WS-RESTART-POINT
+002820            OR END-OF-PARM-FILE.
+002830 1030-EXIT.
+002840     EXIT.
+002850
+002860*-----------------------------------------------------------*
+002870* 1035-SKIP-ONE-RECORD - DISCARD ONE ALREADY-COMPLETED RECORD.
+002880*-----------------------------------------------------------*
+002890 1035-SKIP-ONE-RECORD.
+002900     READ PARM-IN-FILE
+002910         AT END
+002920             SET END-OF-PARM-FILE TO TRUE
+002930     END-READ.
+002940     ADD 1 TO WS-SKIP-COUNT.
+002950 1035-EXIT.
+002960     EXIT.
+002970
+002980*-----------------------------------------------------------*
+002990* 2000-PROCESS-ONE-RECORD - EDIT THE CURRENT PARM RECORD,
+003000* EITHER CALL MYFUNCTION AND WRITE RESULT-OUT OR WRITE THE
+003010* RECORD TO REJECT-OUT, CHECKPOINT IF DUE, THEN READ THE NEXT
+003020* RECORD.
+003030*-----------------------------------------------------------*
+003040 2000-PROCESS-ONE-RECORD.
+003050     ADD 1 TO WS-RECS-READ.
+003060
+003070     PERFORM 2050-VALIDATE-PARM
+003080         THRU 2050-EXIT.
+003090
+003100     IF PARM-IS-INVALID
+003110         PERFORM 2070-WRITE-REJECT
+003120             THRU 2070-EXIT
+003130     ELSE
+003140         PERFORM 2060-CALCULATE-RESULT
+003150             THRU 2060-EXIT
+003160     END-IF.
+003170
+003180     PERFORM 2080-CHECK-CHECKPOINT-DUE
+003190         THRU 2080-EXIT.
+003200
+003210     PERFORM 2100-READ-PARM-IN
+003220         THRU 2100-EXIT.
+003230 2000-EXIT.
+003240     EXIT.
+003250
+003260*-----------------------------------------------------------*
+003270* 2050-VALIDATE-PARM - THE SAME EDIT THE ORIGINAL INTERACTIVE
+003280* VERSION MADE AGAINST THE TERMINAL ACCEPT, RESTATED WITH
+003290* TEST-NUMVAL SO A BLANK OR NON-NUMERIC RECORD IS CAUGHT
+003300* WITHOUT REJECTING A LEGITIMATE ZERO PARM VALUE.
+003310*-----------------------------------------------------------*
+003320 2050-VALIDATE-PARM.
+003330     SET PARM-IS-VALID TO TRUE.
+003340     COMPUTE WS-NUMVAL-CHECK = FUNCTION TEST-NUMVAL(PI-PARAM-TEXT).
+003350     IF WS-NUMVAL-CHECK NOT EQUAL 0
+003360         SET PARM-IS-INVALID TO TRUE
+003370     ELSE
+003380         MOVE FUNCTION NUMVAL(PI-PARAM-TEXT) TO MF-PARAM
+003390     END-IF.
+003400 2050-EXIT.
+003410     EXIT.
+003420
+003430*-----------------------------------------------------------*
+003440* 2060-CALCULATE-RESULT - CALL MYFUNCTION AND WRITE RESULT-OUT,
+003441* UNLESS MYFUNCTION COMES BACK WITH MF-STATUS-OUT-OF-RANGE, IN
+003442* WHICH CASE THE RECORD GOES TO REJECT-OUT INSTEAD SO A BAD
+003443* RESULT NEVER POLLUTES RESULT-OUT OR THE CONTROL TOTALS.
+003450*-----------------------------------------------------------*
+003460 2060-CALCULATE-RESULT.
+003470     CALL 'MYFUNCTION' USING MF-PARAM MF-RESULT MF-RUN-ID
+003471         MF-STATUS-CODE.
+003472
+003473     IF NOT MF-STATUS-OK
+003474         PERFORM 2075-WRITE-CALC-REJECT
+003475             THRU 2075-EXIT
+003476         GO TO 2060-EXIT
+003477     END-IF.
+003480
+003490     MOVE MF-PARAM  TO RO-PARAM.
+003500     MOVE MF-RESULT TO RO-RESULT.
+003510     WRITE RESULT-OUT-RECORD.
+003520
+003530     ADD 1 TO WS-RECS-PROCESSED.
+003540     ADD MF-RESULT TO WS-RESULT-SUM.
+003550     IF FIRST-RESULT-OF-RUN
+003560         MOVE MF-RESULT TO WS-RESULT-MIN
+003570         MOVE MF-RESULT TO WS-RESULT-MAX
+003580         MOVE "N" TO WS-FIRST-RESULT-SWITCH
+003590     ELSE
+003600         IF MF-RESULT < WS-RESULT-MIN
+003610             MOVE MF-RESULT TO WS-RESULT-MIN
+003620         END-IF
+003630         IF MF-RESULT > WS-RESULT-MAX
+003640             MOVE MF-RESULT TO WS-RESULT-MAX
+003650         END-IF
+003660     END-IF.
+003670 2060-EXIT.
+003680     EXIT.
+003690
+003700*-----------------------------------------------------------*
+003710* 2070-WRITE-REJECT - LOG THE BAD RECORD AND KEEP GOING.
+003720*-----------------------------------------------------------*
+003730 2070-WRITE-REJECT.
+003740     ADD 1 TO WS-RECS-REJECTED.
+003750     MOVE PI-PARAM-TEXT                    TO RJ-INPUT-TEXT.
+003760     MOVE "R001"                            TO RJ-REASON-CODE.
+003770     MOVE "INVALID NUMERIC PARAM VALUE"     TO RJ-REASON-TEXT.
+003780     WRITE REJECT-OUT-RECORD.
+003790 2070-EXIT.
+003800     EXIT.
+003801
+003802*-----------------------------------------------------------*
+003803* 2075-WRITE-CALC-REJECT - MYFUNCTION RAN OUT OF RANGE FOR
+003804* THIS PARM.  LOG IT TO REJECT-OUT THE SAME AS A BAD PARM
+003805* EDIT AND KEEP THE RUN GOING.
+003806*-----------------------------------------------------------*
+003807 2075-WRITE-CALC-REJECT.
+003808     ADD 1 TO WS-RECS-REJECTED.
+003809     MOVE PI-PARAM-TEXT                    TO RJ-INPUT-TEXT.
+003810     MOVE "R002"                            TO RJ-REASON-CODE.
+003811     MOVE "CALC RESULT OUT OF RANGE"        TO RJ-REASON-TEXT.
+003812     WRITE REJECT-OUT-RECORD.
+003813 2075-EXIT.
+003814     EXIT.
+003810
+003820*-----------------------------------------------------------*
+003830* 2080-CHECK-CHECKPOINT-DUE - EVERY N RECORDS READ, WHERE N IS
+003840* THE CHECKPOINT INTERVAL CARDED ON RUNCTL, WRITE OUT THE
+003850* CURRENT POSITION AND CONTROL TOTALS.  AN INTERVAL OF ZERO
+003860* MEANS CHECKPOINTING WAS NOT REQUESTED FOR THIS RUN.
+003870*-----------------------------------------------------------*
+003880 2080-CHECK-CHECKPOINT-DUE.
+003890     IF WS-CHECKPOINT-INTERVAL > 0
+003900         COMPUTE WS-MOD-CHECK =
+003910             FUNCTION MOD(WS-RECS-READ, WS-CHECKPOINT-INTERVAL)
+003920         IF WS-MOD-CHECK = 0
+003930             PERFORM 7000-WRITE-CHECKPOINT
+003940                 THRU 7000-EXIT
+003950         END-IF
+003960     END-IF.
+003970 2080-EXIT.
+003980     EXIT.
+003990
+004000*-----------------------------------------------------------*
+004010* 2100-READ-PARM-IN - READ THE NEXT PARM-IN RECORD.
+004020*-----------------------------------------------------------*
+004030 2100-READ-PARM-IN.
+004040     READ PARM-IN-FILE
+004050         AT END
+004060             SET END-OF-PARM-FILE TO TRUE
+004070     END-READ.
+004080 2100-EXIT.
+004090     EXIT.
+004100
+004110*-----------------------------------------------------------*
+004120* 7000-WRITE-CHECKPOINT - REWRITE CHKPNT WITH THE RECORD
+004130* COUNT AND CONTROL TOTALS AS OF THE CURRENT PARM-IN RECORD.
+004140*-----------------------------------------------------------*
+004150 7000-WRITE-CHECKPOINT.
+004160     MOVE WS-RUN-ID          TO CK-RUN-ID.
+004170     MOVE WS-RECS-READ       TO CK-LAST-RECNO.
+004180     MOVE WS-RECS-READ       TO CK-RECS-READ.
+004190     MOVE WS-RECS-REJECTED   TO CK-RECS-REJECTED.
+004200     MOVE WS-RECS-PROCESSED  TO CK-RECS-PROCESSED.
+004210     MOVE WS-RESULT-MIN      TO CK-RESULT-MIN.
+004220     MOVE WS-RESULT-MAX      TO CK-RESULT-MAX.
+004230     MOVE WS-RESULT-SUM      TO CK-RESULT-SUM.
+004240     MOVE WS-FIRST-RESULT-SWITCH
+004250                             TO CK-FIRST-RESULT-SW.
+004260
+004270     OPEN OUTPUT CHECKPOINT-FILE.
+004280     WRITE CHECKPOINT-RECORD.
+004290     CLOSE CHECKPOINT-FILE.
+004300 7000-EXIT.
+004310     EXIT.
+004320
+004330*-----------------------------------------------------------*
+004340* 8000-TERMINATE - CLOSE THE BATCH FILES.
+004350*-----------------------------------------------------------*
+004360 8000-TERMINATE.
+004370     CLOSE PARM-IN-FILE
+004380           RESULT-OUT-FILE
+004390           REJECT-OUT-FILE
+004400           SUMMARY-RPT-FILE.
+004410 8000-EXIT.
+004420     EXIT.
+004430
+004440*-----------------------------------------------------------*
+004450* 9000-WRITE-SUMMARY - CONTROL-TOTALS REPORT FOR THE RUN.
+004460*-----------------------------------------------------------*
+004470 9000-WRITE-SUMMARY.
+004480     MOVE WS-RECS-READ      TO WS-RPT-RECS-READ.
+004490     MOVE WS-RECS-REJECTED  TO WS-RPT-RECS-REJECTED.
+004500     MOVE WS-RECS-PROCESSED TO WS-RPT-RECS-PROCESSED.
+004510
+004520     MOVE SPACES TO SUMMARY-RPT-RECORD.
+004530     STRING "FUNCTIONEXAMPLE - BATCH RUN SUMMARY"
+004540         DELIMITED BY SIZE INTO SUMMARY-RPT-RECORD.
+004550     WRITE SUMMARY-RPT-RECORD.
+004560
+004570     MOVE SPACES TO SUMMARY-RPT-RECORD.
+004580     STRING "RECORDS READ.......: " WS-RPT-RECS-READ
+004590         DELIMITED BY SIZE INTO SUMMARY-RPT-RECORD.
+004600     WRITE SUMMARY-RPT-RECORD.
+004610
+004620     MOVE SPACES TO SUMMARY-RPT-RECORD.
+004630     STRING "RECORDS REJECTED...: " WS-RPT-RECS-REJECTED
+004640         DELIMITED BY SIZE INTO SUMMARY-RPT-RECORD.
+004650     WRITE SUMMARY-RPT-RECORD.
+004660
+004670     MOVE SPACES TO SUMMARY-RPT-RECORD.
+004680     STRING "RECORDS PROCESSED..: " WS-RPT-RECS-PROCESSED
+004690         DELIMITED BY SIZE INTO SUMMARY-RPT-RECORD.
+004700     WRITE SUMMARY-RPT-RECORD.
+004710
+004720     IF WS-RECS-PROCESSED = 0
+004730         MOVE SPACES TO SUMMARY-RPT-RECORD
+004740         STRING "NO RECORDS WERE SUCCESSFULLY PROCESSED"
+004750             DELIMITED BY SIZE INTO SUMMARY-RPT-RECORD
+004760         WRITE SUMMARY-RPT-RECORD
+004770     ELSE
+004780         DIVIDE WS-RESULT-SUM BY WS-RECS-PROCESSED
+004790             GIVING WS-RESULT-AVG ROUNDED
+004800
+004810         MOVE WS-RESULT-MIN TO WS-RPT-RESULT-MIN
+004820         MOVE WS-RESULT-MAX TO WS-RPT-RESULT-MAX
+004830         MOVE WS-RESULT-AVG TO WS-RPT-RESULT-AVG
+004840
+004850         MOVE SPACES TO SUMMARY-RPT-RECORD
+004860         STRING "RESULT MINIMUM.....: " WS-RPT-RESULT-MIN
+004870             DELIMITED BY SIZE INTO SUMMARY-RPT-RECORD
+004880         WRITE SUMMARY-RPT-RECORD
+004890
+004900         MOVE SPACES TO SUMMARY-RPT-RECORD
+004910         STRING "RESULT MAXIMUM.....: " WS-RPT-RESULT-MAX
+004920             DELIMITED BY SIZE INTO SUMMARY-RPT-RECORD
+004930         WRITE SUMMARY-RPT-RECORD
+004940
+004950         MOVE SPACES TO SUMMARY-RPT-RECORD
+004960         STRING "RESULT AVERAGE.....: " WS-RPT-RESULT-AVG
+004970             DELIMITED BY SIZE INTO SUMMARY-RPT-RECORD
+004980         WRITE SUMMARY-RPT-RECORD
+004990     END-IF.
+005000 9000-EXIT.
+005010     EXIT.
